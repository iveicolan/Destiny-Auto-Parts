@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SUPPLIER  -  SUPPLIER MASTER OUTPUT RECORD (39 BYTES)
+      * Used as the FD record for the supplier output file.
+      ******************************************************************
+           05  SF-SUPPLIER-CODE          PIC X(10).
+           05  SF-SUPPLIER-TYPE          PIC X(01).
+           05  SF-SUPPLIER-NAME          PIC X(15).
+           05  SF-SUPPLIER-PERF          PIC 9(03).
+           05  SF-SUPPLIER-RATING        PIC X(01).
+           05  SF-SUPPLIER-STATUS        PIC X(01).
+           05  SF-SUPPLIER-ACT-DATE      PIC 9(08).
