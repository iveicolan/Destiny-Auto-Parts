@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PARTS     -  PARTS MASTER OUTPUT RECORD (92 BYTES)
+      * Used as the FD record for the parts master output file.
+      * Written FROM PARTS-OUT, so field names here only need to be
+      * unique within this record, not match PARTS-OUT's names.
+      ******************************************************************
+           05  PM-PART-NUMBER            PIC X(23).
+           05  PM-PART-NAME              PIC X(14).
+           05  PM-SPEC-NUMBER            PIC X(07).
+           05  PM-GOVT-COMML-CODE        PIC X(01).
+           05  PM-BLUEPRINT-NUMBER       PIC X(10).
+           05  PM-UNIT-OF-MEASURE        PIC X(03).
+           05  PM-WEEKS-LEAD-TIME        PIC 9(03).
+           05  PM-VEHICLE-MAKE           PIC X(03).
+           05  PM-VEHICLE-MODEL          PIC X(10).
+           05  PM-VEHICLE-YEAR           PIC X(04).
+           05  FILLER                    PIC X(14).
