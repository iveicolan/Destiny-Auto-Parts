@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ERRFLREC  -  ERROR FILE OUTPUT RECORD (517 BYTES)
+      * Reason code/text for a rejected PARTSUPPIN record plus the
+      * full original record, so the reject can be corrected and
+      * resubmitted on the next cycle.
+      ******************************************************************
+           05  ERR-REASON-CODE           PIC X(04).
+           05  ERR-REASON-TEXT           PIC X(40).
+           05  ERR-ORIGINAL-RECORD       PIC X(473).
