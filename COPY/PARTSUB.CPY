@@ -0,0 +1,16 @@
+      ******************************************************************
+      * PARTSUB   -  PART-SUPP-ADDR-PO RECORD LAYOUT
+      * Combined 473-byte PARTSUPPIN record: one part, its supplier,
+      * up to 3 supplier addresses and up to 3 purchase order lines.
+      * Elementary breakdown lives on the matching -OUT working
+      * storage groups in FINALEX; this copybook only carries the raw
+      * bytes through the READ INTO so the field-level edits have a
+      * single place to live (200-PROCESS-DATA and below).
+      ******************************************************************
+       01  PART-SUPP-ADDR-PO.
+           05  PARTS                     PIC X(92).
+           05  SUPPLIERS                 PIC X(39).
+           05  SUPP-ADDRESS              PIC X(73)
+                   OCCURS 3 TIMES INDEXED BY IN-ADDR-IDX.
+           05  PURCHASE-ORDER            PIC X(41)
+                   OCCURS 3 TIMES INDEXED BY IN-PO-IDX.
