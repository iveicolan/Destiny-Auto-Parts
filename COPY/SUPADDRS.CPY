@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SUPADDRS  -  SUPPLIER ADDRESS OUTPUT RECORD (73 BYTES)
+      * Used as the FD record for the supplier address output file and
+      * for the remit-to address extract (one address per record).
+      ******************************************************************
+           05  AF-ADDRESS-TYPE           PIC X(01).
+           05  AF-ADDRESS-1              PIC X(15).
+           05  AF-ADDRESS-2              PIC X(15).
+           05  AF-ADDRESS-3              PIC X(15).
+           05  AF-CITY                   PIC X(15).
+           05  AF-ADDR-STATE             PIC X(02).
+           05  AF-ZIP-CODE               PIC 9(10).
