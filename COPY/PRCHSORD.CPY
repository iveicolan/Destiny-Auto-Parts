@@ -0,0 +1,11 @@
+      ******************************************************************
+      * PRCHSORD  -  PURCHASE ORDER OUTPUT RECORD (41 BYTES)
+      * Used as the FD record for the purchase order output file
+      * (one purchase order line per record).
+      ******************************************************************
+           05  PF-PO-NUMBER              PIC X(06).
+           05  PF-BUYER-CODE             PIC X(03).
+           05  PF-QUANTITY               PIC S9(7).
+           05  PF-UNIT-PRICE             PIC S9(7)V99.
+           05  PF-ORDER-DATE             PIC 9(08).
+           05  PF-DELIVERY-DATE          PIC 9(08).
