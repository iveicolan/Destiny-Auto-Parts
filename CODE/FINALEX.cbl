@@ -1,7 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FINALEX.
       ******************************************************************
-      * INSERT HERE WHAT THE PROGRAM DOES
+      * Reads the PARTSUPP extract and, cross-referencing STATEZIP,
+      * splits each record into the parts master, supplier master,
+      * supplier address and purchase order output files. Records
+      * that fail edit or cross-reference checks are routed to
+      * ERRORFILE instead of the clean output files.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -19,7 +23,30 @@
            SELECT ERRORFILE ASSIGN TO ERRFILE
            FILE STATUS IS OUT-ERRORFILE-KEY.
 
-      * HERE declare the other 3 output files PARTS, ADDRESS, PURCHASE>>
+      * Output File for the parts master
+           SELECT PARTSFL ASSIGN TO PARTSFL
+           FILE STATUS IS OUT-PARTS-KEY.
+
+      * Output File for the supplier master
+           SELECT SUPPLRFL ASSIGN TO SUPPLRFL
+           FILE STATUS IS OUT-SUPPLR-KEY.
+
+      * Output File for supplier addresses
+           SELECT ADDRESSFL ASSIGN TO ADDRESFL
+           FILE STATUS IS OUT-ADDR-KEY.
+
+      * Output File for purchase orders
+           SELECT PURCHFL ASSIGN TO PURCHFL
+           FILE STATUS IS OUT-PURCH-KEY.
+
+      * Checkpoint file recording the last PARTSUPPIN record number
+      * successfully processed, for restart support.
+           SELECT CHECKPOINTFILE ASSIGN TO CHKPTFL
+           FILE STATUS IS CHKPT-KEY.
+
+      * Output File for remit-to addresses only, for AP payment runs
+           SELECT REMITFL ASSIGN TO REMITFL
+           FILE STATUS IS OUT-REMIT-KEY.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,6 +58,28 @@
            DATA RECORD IS PARTSUPPIN-REC.
        01  PARTSUPPIN-REC     PIC X(473).
 
+      * Checkpoint records - one per checkpoint taken during the run,
+      * each holding the PARTSUPPIN record count processed so far plus
+      * the run's control totals, so a restart can reload both the
+      * resume position and the full night's balancing figures instead
+      * of starting the report over at the restart segment.
+       FD  CHECKPOINTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05 CHKPT-PARTSUPP-CTR         PIC 9(07).
+           05 CHKPT-PARTS-WRITTEN-CTR    PIC 9(07).
+           05 CHKPT-SUPPLR-WRITTEN-CTR   PIC 9(07).
+           05 CHKPT-ADDR-WRITTEN-CTR     PIC 9(07).
+           05 CHKPT-PURCH-WRITTEN-CTR    PIC 9(07).
+           05 CHKPT-REMIT-WRITTEN-CTR    PIC 9(07).
+           05 CHKPT-ERRORFILE-CTR        PIC 9(07).
+           05 CHKPT-RECORDS-REJECTED-CTR PIC 9(07).
+           05 CHKPT-TOTAL-PO-VALUE       PIC S9(14)V99.
+
        FD  STATEZIP
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -39,25 +88,77 @@
            DATA RECORD IS STATEZIP-REC.
        01  STATEZIP-REC     PIC X(33).
 
+      * ERRORFILE carries a reason code/text plus the original
+      * PARTSUPPIN record, so a rejected record can be corrected and
+      * resubmitted without going back to the source extract.
         FD ERRORFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 517 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS ERRORFILE-REC.
-          01  ERRORFILE-REC PIC X(80).
+          01  ERRORFILE-REC.
+              COPY ERRFLREC.
+
+      * Output File for the parts master
+       FD  PARTSFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 92 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTS-REC.
+       01  PARTS-REC.
+           COPY PARTS.
+
+      * Output File for the supplier master
+       FD  SUPPLRFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 39 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLR-REC.
+       01  SUPPLR-REC.
+           COPY SUPPLIER.
+
+      * Output File for supplier addresses
+       FD  ADDRESSFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 73 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADDRESS-REC.
+       01  ADDRESS-REC.
+           COPY SUPADDRS.
+
+      * Output File for purchase orders
+       FD  PURCHFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PURCH-REC.
+       01  PURCH-REC.
+           COPY PRCHSORD.
+
+      * Output File for remit-to addresses only, for AP payment runs
+       FD  REMITFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 73 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REMIT-REC.
+       01  REMIT-REC.
+           COPY SUPADDRS.
 
        WORKING-STORAGE SECTION.
-           COPY PARTS. *>Parts Copybook
+      * PART-SUPP-ADDR-PO carries the raw PARTSUPPIN record; its
+      * PARTS, SUPPLIERS, SUPP-ADDRESS and PURCHASE-ORDER groups feed
+      * the MOVEs below. PARTS/SUPADDRS/PRCHSORD/SUPPLIER are held by
+      * the matching output FDs further up, so they are not copied in
+      * here a second time.
            COPY PARTSUB. *> PART-SUPP-ADDR-PO Copybook
-           COPY PRCHSORD. *>PURCHASE-ORDERS Copybook
-           COPY SUPADDRS. *>SUPP-ADDRESS Copybook
-           COPY SUPPLIER. *>Suppliers Copybook
 
        01 FILE-STATUS-CODES.
-      * Here we need to add FILES STATUS CODES of the other output files
-      * for output files PARTS, ADDRESS, PURCHASE
-
       * File status key for input File PARTSUPP
            05 IN-PARTSUPP-KEY           PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
@@ -69,8 +170,64 @@
       * File status key for Output ErrorFile
            05 OUT-ERRORFILE-KEY          PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output PartsFile
+           05 OUT-PARTS-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output SupplierFile
+           05 OUT-SUPPLR-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output AddressFile
+           05 OUT-ADDR-KEY               PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output PurchaseFile
+           05 OUT-PURCH-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for the checkpoint file
+           05 CHKPT-KEY                  PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output RemitFile
+           05 OUT-REMIT-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
        01 PARTSUPPIN-EOF-WS                  PIC X(01) VALUE 'N'.
            88 END-OF-FILE VALUE 'Y'.
+       01 STATEZIP-EOF-WS                    PIC X(01) VALUE 'N'.
+           88 STATEZIP-EOF VALUE 'Y'.
+       01 CHKPT-EOF-WS                       PIC X(01) VALUE 'N'.
+           88 CHKPT-EOF VALUE 'Y'.
+
+      * Error reason passed to 500-Write-ERRORFILE by the callers
+      * below - set the code/text then PERFORM 500-Write-ERRORFILE.
+       01 WS-ERROR-FIELDS.
+           05 WS-ERR-REASON-CODE            PIC X(04) VALUE SPACES.
+           05 WS-ERR-REASON-TEXT            PIC X(40) VALUE SPACES.
+
+      * STATEZIP loaded once at startup and searched for every
+      * supplier address occurrence.
+       01 WS-STATEZIP-TABLE.
+           05 WS-STATEZIP-COUNT             PIC 9(04) VALUE ZERO.
+           05 WS-STATEZIP-ENTRY OCCURS 200 TIMES INDEXED BY SZ-IDX.
+               10 SZ-STATE-NAME             PIC X(15).
+               10 SZ-STATE-ACRONYM          PIC X(02).
+               10 SZ-ZIP-LOW                PIC 9(05).
+               10 SZ-ZIP-HIGH               PIC 9(05).
+               10 FILLER                    PIC X(06).
+       01 WS-STATEZIP-FOUND-SW               PIC X(01) VALUE 'N'.
+           88 STATEZIP-MATCH-FOUND VALUE 'Y'.
+
+      * WS-STATEZIP-TABLE can hold more than one zip-range row per
+      * state acronym, so a true "no such state" (E007) has to be told
+      * apart from "state found, but the zip fell outside every range
+      * on file for it" (E008) - this switch tracks the former across
+      * the whole 235-Find-Statezip-Entry scan.
+       01 WS-STATE-FOUND-SW                  PIC X(01) VALUE 'N'.
+           88 STATE-ACRONYM-FOUND VALUE 'Y'.
+       01 WS-ADDR-ZIP-5                      PIC 9(05) VALUE ZERO.
 
 
       * Internal VARIABLE GROUP FOR PART-SUPP-ADDR-PO Copybook
@@ -123,6 +280,16 @@
                10 ADDRESS-3         PIC X(15) VALUE SPACES.
                10 CITY              PIC X(15) VALUE SPACES.
                10 ADDR-STATE        PIC X(02) VALUE SPACES.
+      *        PARTSUPPIN carries this 10-digit zip field straight
+      *        through from the extract with no editing, so which 5 of
+      *        the 10 digits hold the real zip is a layout assumption,
+      *        not something this program can derive. 235-Find-
+      *        Statezip-Entry reads positions 6-10 (right-justified,
+      *        zero-filled) on the standard COBOL numeric-display
+      *        convention for an unused-width PIC 9 field. No sample
+      *        PARTSUPPIN extract has been available to confirm this -
+      *        if the upstream layout turns out to be left-justified
+      *        instead, that MOVE needs to change to (1:5).
                10 ZIP-CODE          PIC 9(10) VALUE ZERO.
            05 PURCHASE-ORDER-OUT OCCURS 3 TIMES INDEXED BY PO-IDX.
                10  PO-NUMBER         PIC X(06) VALUE SPACES.
@@ -134,9 +301,84 @@
 
 
 
+      * One valid/invalid switch per SUPP-ADDRESS-OUT occurrence,
+      * subscripted by ADDR-IDX.
+       01 WS-ADDRESS-VALID-SWITCHES.
+           05 WS-ADDR-VALID-SW OCCURS 3 TIMES PIC X(01) VALUE 'Y'.
+               88 ADDR-OCCURRENCE-VALID VALUE 'Y'.
+
+      * One valid/invalid switch per PURCHASE-ORDER-OUT occurrence,
+      * subscripted by PO-IDX.
+       01 WS-PURCHASE-VALID-SWITCHES.
+           05 WS-PO-VALID-SW OCCURS 3 TIMES PIC X(01) VALUE 'Y'.
+               88 PO-OCCURRENCE-VALID VALUE 'Y'.
+
+      * Set when any header-level edit fails - the whole record is
+      * kept off the clean outputs (per-occurrence address/purchase
+      * order problems are handled individually instead).
+       01 WS-RECORD-REJECTED-SW              PIC X(01) VALUE 'N'.
+           88 RECORD-REJECTED VALUE 'Y'.
+
+      * Previous PART-NUMBER, carried across records so 220-Check-
+      * Part-Sequence can flag duplicate or out-of-sequence parts.
+       01 WS-PREV-PART-NUMBER                PIC X(23) VALUE SPACES.
+
+      * Shared YYYYMMDD date-format edit - callers move the date to
+      * WS-DATE-TO-CHECK, PERFORM 290-Edit-YYYYMMDD-Date, then test
+      * DATE-IS-VALID.
+       01 WS-DATE-EDIT-FIELDS.
+           05 WS-DATE-TO-CHECK               PIC 9(08) VALUE ZERO.
+           05 WS-DATE-MM                     PIC 9(02) VALUE ZERO.
+           05 WS-DATE-DD                     PIC 9(02) VALUE ZERO.
+           05 WS-DATE-VALID-SW               PIC X(01) VALUE 'Y'.
+               88 DATE-IS-VALID VALUE 'Y'.
+
       *Counter of records readed from PARTSUPPIN file:
        01 WS-IN-PARTSUPP-CTR               PIC 9(7) VALUE ZERO.
 
+      * End-of-run control totals, printed by 700-Print-Control-Totals.
+       01 WS-CONTROL-TOTALS.
+           05 WS-PARTS-WRITTEN-CTR          PIC 9(7) VALUE ZERO.
+           05 WS-SUPPLR-WRITTEN-CTR         PIC 9(7) VALUE ZERO.
+           05 WS-ADDR-WRITTEN-CTR           PIC 9(7) VALUE ZERO.
+           05 WS-PURCH-WRITTEN-CTR          PIC 9(7) VALUE ZERO.
+           05 WS-REMIT-WRITTEN-CTR          PIC 9(7) VALUE ZERO.
+      *    Counts every ERRORFILE row, header/sequence rejects and
+      *    per-occurrence address/purchase order problems alike - does
+      *    not by itself reconcile against WS-IN-PARTSUPP-CTR, since a
+      *    record with a bad occurrence still flows through to the
+      *    clean outputs. WS-RECORDS-REJECTED-CTR below is the one
+      *    that balances against WS-IN-PARTSUPP-CTR.
+           05 WS-ERRORFILE-CTR              PIC 9(7) VALUE ZERO.
+      *    Counts whole input records kept off the clean outputs -
+      *    WS-IN-PARTSUPP-CTR equals WS-PARTS-WRITTEN-CTR plus this,
+      *    including across a restart, since both sides are reloaded
+      *    from the checkpoint together in 320-Read-Restart-Checkpoint.
+           05 WS-RECORDS-REJECTED-CTR       PIC 9(7) VALUE ZERO.
+      *    QUANTITY is S9(7) and UNIT-PRICE is S9(7)V99, so their
+      *    product can need up to 14 integer digits - these are sized
+      *    to the true worst case instead of an arbitrary smaller PIC.
+           05 WS-TOTAL-PO-VALUE             PIC S9(14)V99 VALUE ZERO.
+           05 WS-PO-EXTENDED-VALUE          PIC S9(14)V99 VALUE ZERO.
+
+      * Checkpoint/restart controls for the PARTSUPPIN pass. Operations
+      * sets WS-RESTART-SWITCH to 'Y' on the job's control card/ACCEPT
+      * input to resume a prior run instead of starting over.
+       01 WS-RESTART-SWITCH                 PIC X(01) VALUE 'N'.
+           88 RESTART-THIS-RUN VALUE 'Y'.
+       01 WS-CHECKPOINT-INTERVAL            PIC 9(07) VALUE 1000.
+       01 WS-RESTART-LAST-CTR               PIC 9(07) VALUE ZERO.
+       01 WS-RECS-SINCE-CHECKPOINT          PIC 9(07) VALUE ZERO.
+      *    Records replayed past the prior checkpoint are genuinely
+      *    re-read off PARTSUPPIN but never reach 200-PROCESS-DATA, so
+      *    they are tallied here instead of in WS-IN-PARTSUPP-CTR -
+      *    otherwise the control totals report would count them as
+      *    processed twice once the checkpoint's own counts are added
+      *    back in on restart.
+       01 WS-RESTART-SKIP-SW                PIC X(01) VALUE 'N'.
+           88 SKIPPING-RESTART-RECORDS VALUE 'Y'.
+       01 WS-SKIP-CTR                       PIC 9(07) VALUE ZERO.
+
 
 
        PROCEDURE DIVISION.
@@ -145,20 +387,62 @@
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-Main2 UNTIL PARTSUPPIN-EOF-WS = 'Y'.
            PERFORM 600-CLOSE-FILES.
+           PERFORM 700-Print-Control-Totals.
            GOBACK.
 
        000-Housekeeping.
       * Initialization Routine
            INITIALIZE PART-SUPP-ADDR-PO, WS-PART-SUPP-ADDR-PO-OUT.
-      * Priming Read
+           ACCEPT WS-RESTART-SWITCH.
+      *    300-Open-Files reloads the prior run's control totals from
+      *    CHECKPOINTFILE into WS-CONTROL-TOTALS/WS-RESTART-LAST-CTR
+      *    when this is a restart, before any of this run's own counts
+      *    are added on top.
            PERFORM 300-Open-Files.
+           PERFORM 310-Load-Statezip-Table.
+           IF RESTART-THIS-RUN
+               SET SKIPPING-RESTART-RECORDS TO TRUE
+           END-IF.
+      * Priming Read
+           PERFORM 400-Read-PARTSUPPIN.
+           IF RESTART-THIS-RUN
+               PERFORM 228-Skip-Restart-Record
+                   UNTIL WS-SKIP-CTR > WS-RESTART-LAST-CTR
+                      OR END-OF-FILE
+               MOVE 'N' TO WS-RESTART-SKIP-SW
+      *        WS-SKIP-CTR has now replayed exactly as far as the
+      *        checkpoint had progressed, so handing its value to
+      *        WS-IN-PARTSUPP-CTR resumes the cumulative read count
+      *        from the right place without counting the replay twice.
+               MOVE WS-SKIP-CTR TO WS-IN-PARTSUPP-CTR
+           END-IF.
+
+
+       228-Skip-Restart-Record.
+      * Records skipped past on a restart never reach 220-Check-Part-
+      * Sequence, so WS-PREV-PART-NUMBER is captured here instead -
+      * otherwise the first record processed after a restart would be
+      * compared against SPACES and duplicate/out-of-sequence
+      * detection would break across restarts. The buffer still holds
+      * the PRIOR record when this paragraph starts (the loop's own
+      * UNTIL test is what decides whether to keep skipping), so its
+      * part number is saved before the read that may land on the
+      * resume record - saving it after the read would compare the
+      * resume record against itself.
+           IF WS-SKIP-CTR > ZERO
+               MOVE PARTS(1:23) TO WS-PREV-PART-NUMBER
+           END-IF.
            PERFORM 400-Read-PARTSUPPIN.
 
 
        100-Main2.
       *    DISPLAY '100-Main'.
            PERFORM 200-PROCESS-DATA.
-           PERFORM 500-Write-ERRORFILE.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 330-Write-Checkpoint
+               MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
            PERFORM 400-Read-PARTSUPPIN.
 
 
@@ -166,8 +450,238 @@
       * From PARTSUPPIN file
            MOVE PARTS  TO PARTS-OUT.
            MOVE SUPPLIERS    TO SUPPLIERS-OUT.
-           MOVE SUPP-ADDRESS     TO SUPP-ADDRESS-OUT.
-           MOVE PURCHASE-ORDER     TO PURCHASE-ORDER-OUT.
+           PERFORM 225-Move-Address-Occurrence
+               VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3.
+           PERFORM 245-Move-Purchase-Occurrence
+               VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3.
+           MOVE 'N' TO WS-RECORD-REJECTED-SW.
+           PERFORM 220-Check-Part-Sequence.
+           IF NOT RECORD-REJECTED
+               PERFORM 210-Edit-Header-Fields
+           END-IF.
+           IF NOT RECORD-REJECTED
+               PERFORM 230-Validate-Addresses
+                   VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
+               PERFORM 240-Validate-Purchase-Orders
+                   VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+           END-IF.
+           IF NOT RECORD-REJECTED
+               PERFORM 510-Write-PARTSFL
+               PERFORM 520-Write-SUPPLRFL
+               PERFORM 530-Write-ADDRESSFL
+                   VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
+               PERFORM 540-Write-PURCHFL
+                   VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED-CTR
+           END-IF.
+
+
+       210-Edit-Header-Fields.
+      * Field-level edits against the 88-level lists already declared
+      * on PARTS-OUT/SUPPLIERS-OUT. A bad value rejects the whole
+      * record instead of flowing through to the clean outputs. Each
+      * check is gated on the record not already being rejected, so
+      * only the first bad field on a record reaches ERRORFILE - one
+      * input record is never written to ERRORFILE more than once
+      * here.
+           IF NOT (CHRYSLER OR FORD OR GM OR VOLKSWAGON OR TOYOTA
+                   OR JAGUAR OR PEUGEOT OR BMW)
+               MOVE 'E001' TO WS-ERR-REASON-CODE
+               MOVE 'INVALID VEHICLE MAKE' TO WS-ERR-REASON-TEXT
+               PERFORM 500-Write-ERRORFILE
+               SET RECORD-REJECTED TO TRUE
+           END-IF.
+           IF NOT RECORD-REJECTED
+               IF NOT (HIGHEST-QUALITY OR AVERAGE-QUALITY
+                       OR LOWEST-QUALITY)
+                   MOVE 'E002' TO WS-ERR-REASON-CODE
+                   MOVE 'INVALID SUPPLIER RATING' TO WS-ERR-REASON-TEXT
+                   PERFORM 500-Write-ERRORFILE
+                   SET RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF.
+           IF NOT RECORD-REJECTED
+               IF NOT (GOVT-COMM OR GOVT-ONLY OR COMMERCIAL-ONLY)
+                   MOVE 'E003' TO WS-ERR-REASON-CODE
+                   MOVE 'INVALID SUPPLIER STATUS' TO WS-ERR-REASON-TEXT
+                   PERFORM 500-Write-ERRORFILE
+                   SET RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF.
+           IF NOT RECORD-REJECTED
+               MOVE SUPPLIER-ACT-DATE TO WS-DATE-TO-CHECK
+               PERFORM 290-Edit-YYYYMMDD-Date
+               IF NOT DATE-IS-VALID
+                   MOVE 'E004' TO WS-ERR-REASON-CODE
+                   MOVE 'INVALID SUPPLIER ACT DATE'
+                       TO WS-ERR-REASON-TEXT
+                   PERFORM 500-Write-ERRORFILE
+                   SET RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF.
+
+
+       220-Check-Part-Sequence.
+      * PARTSUPPIN is expected to be a sorted parts master feed. A
+      * PART-NUMBER equal to or lower than the previous one means a
+      * duplicate or an out-of-sequence upstream extract.
+           IF PART-NUMBER = WS-PREV-PART-NUMBER
+               MOVE 'E005' TO WS-ERR-REASON-CODE
+               MOVE 'DUPLICATE PART NUMBER' TO WS-ERR-REASON-TEXT
+               PERFORM 500-Write-ERRORFILE
+               SET RECORD-REJECTED TO TRUE
+           ELSE
+               IF PART-NUMBER < WS-PREV-PART-NUMBER
+                   MOVE 'E006' TO WS-ERR-REASON-CODE
+                   MOVE 'OUT OF SEQUENCE PART NUMBER'
+                       TO WS-ERR-REASON-TEXT
+                   PERFORM 500-Write-ERRORFILE
+                   SET RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF.
+           MOVE PART-NUMBER TO WS-PREV-PART-NUMBER.
+
+
+       225-Move-Address-Occurrence.
+      * SUPP-ADDRESS and SUPP-ADDRESS-OUT are both OCCURS 3 - an
+      * unsubscripted group MOVE between them only reaches occurrence
+      * 1, so each occurrence is moved by itself here.
+           MOVE SUPP-ADDRESS(ADDR-IDX) TO SUPP-ADDRESS-OUT(ADDR-IDX).
+
+       245-Move-Purchase-Occurrence.
+      * Same reasoning as 225-Move-Address-Occurrence, for the
+      * purchase order occurrences.
+           MOVE PURCHASE-ORDER(PO-IDX) TO PURCHASE-ORDER-OUT(PO-IDX).
+
+
+       240-Validate-Purchase-Orders.
+      * Validates one PURCHASE-ORDER-OUT occurrence's dates and
+      * business rules (positive quantity/price, delivery not earlier
+      * than order date). Unused (blank) occurrences are left alone -
+      * 540-Write-PURCHFL skips them on its own. Each check is gated
+      * on the occurrence not already being flagged, so only the
+      * first bad field on an occurrence reaches ERRORFILE.
+           MOVE 'Y' TO WS-PO-VALID-SW(PO-IDX).
+           IF PO-NUMBER(PO-IDX) NOT = SPACES
+               MOVE ORDER-DATE(PO-IDX) TO WS-DATE-TO-CHECK
+               PERFORM 290-Edit-YYYYMMDD-Date
+               IF NOT DATE-IS-VALID
+                   MOVE 'N' TO WS-PO-VALID-SW(PO-IDX)
+                   MOVE 'E011' TO WS-ERR-REASON-CODE
+                   MOVE 'INVALID PURCHASE ORDER ORDER DATE'
+                       TO WS-ERR-REASON-TEXT
+                   PERFORM 500-Write-ERRORFILE
+               END-IF
+               IF PO-OCCURRENCE-VALID(PO-IDX)
+                   MOVE DELIVERY-DATE(PO-IDX) TO WS-DATE-TO-CHECK
+                   PERFORM 290-Edit-YYYYMMDD-Date
+                   IF NOT DATE-IS-VALID
+                       MOVE 'N' TO WS-PO-VALID-SW(PO-IDX)
+                       MOVE 'E012' TO WS-ERR-REASON-CODE
+                       MOVE 'INVALID PURCHASE ORDER DELIVERY DATE'
+                           TO WS-ERR-REASON-TEXT
+                       PERFORM 500-Write-ERRORFILE
+                   END-IF
+               END-IF
+               IF PO-OCCURRENCE-VALID(PO-IDX)
+                   IF QUANTITY(PO-IDX) NOT > ZERO
+                       MOVE 'N' TO WS-PO-VALID-SW(PO-IDX)
+                       MOVE 'E009' TO WS-ERR-REASON-CODE
+                       MOVE 'PURCHASE ORDER QUANTITY NOT POSITIVE'
+                           TO WS-ERR-REASON-TEXT
+                       PERFORM 500-Write-ERRORFILE
+                   END-IF
+               END-IF
+               IF PO-OCCURRENCE-VALID(PO-IDX)
+                   IF UNIT-PRICE(PO-IDX) NOT > ZERO
+                       MOVE 'N' TO WS-PO-VALID-SW(PO-IDX)
+                       MOVE 'E010' TO WS-ERR-REASON-CODE
+                       MOVE 'PURCHASE ORDER UNIT PRICE NOT POSITIVE'
+                           TO WS-ERR-REASON-TEXT
+                       PERFORM 500-Write-ERRORFILE
+                   END-IF
+               END-IF
+               IF PO-OCCURRENCE-VALID(PO-IDX)
+                   IF DELIVERY-DATE(PO-IDX) < ORDER-DATE(PO-IDX)
+                       MOVE 'N' TO WS-PO-VALID-SW(PO-IDX)
+                       MOVE 'E013' TO WS-ERR-REASON-CODE
+                       MOVE 'DELIVERY DATE EARLIER THAN ORDER DATE'
+                           TO WS-ERR-REASON-TEXT
+                       PERFORM 500-Write-ERRORFILE
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       290-Edit-YYYYMMDD-Date.
+      * Checks WS-DATE-TO-CHECK for a real month and an in-range day;
+      * leap years are not distinguished, so February always allows
+      * up to the 29th.
+           MOVE 'Y' TO WS-DATE-VALID-SW.
+           MOVE WS-DATE-TO-CHECK(5:2) TO WS-DATE-MM.
+           MOVE WS-DATE-TO-CHECK(7:2) TO WS-DATE-DD.
+           IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+               MOVE 'N' TO WS-DATE-VALID-SW
+           ELSE
+               EVALUATE WS-DATE-MM
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8
+                        WHEN 10 WHEN 12
+                       IF WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                           MOVE 'N' TO WS-DATE-VALID-SW
+                       END-IF
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       IF WS-DATE-DD < 1 OR WS-DATE-DD > 30
+                           MOVE 'N' TO WS-DATE-VALID-SW
+                       END-IF
+                   WHEN 2
+                       IF WS-DATE-DD < 1 OR WS-DATE-DD > 29
+                           MOVE 'N' TO WS-DATE-VALID-SW
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+
+       230-Validate-Addresses.
+      * Cross-checks one SUPP-ADDRESS-OUT occurrence's state/zip
+      * against the STATEZIP table. Unused (blank) occurrences are
+      * left alone - 530-Write-ADDRESSFL skips them on its own.
+           MOVE 'Y' TO WS-ADDR-VALID-SW(ADDR-IDX).
+           IF ADDRESS-1(ADDR-IDX) NOT = SPACES
+               MOVE 'N' TO WS-STATEZIP-FOUND-SW
+               MOVE 'N' TO WS-STATE-FOUND-SW
+               PERFORM 235-Find-Statezip-Entry
+                   VARYING SZ-IDX FROM 1 BY 1
+                   UNTIL SZ-IDX > WS-STATEZIP-COUNT
+                      OR STATEZIP-MATCH-FOUND
+               IF NOT STATEZIP-MATCH-FOUND
+                   MOVE 'N' TO WS-ADDR-VALID-SW(ADDR-IDX)
+                   IF STATE-ACRONYM-FOUND
+                       MOVE 'E008' TO WS-ERR-REASON-CODE
+                       MOVE 'ZIP CODE OUTSIDE STATE RANGE'
+                           TO WS-ERR-REASON-TEXT
+                   ELSE
+                       MOVE 'E007' TO WS-ERR-REASON-CODE
+                       MOVE 'INVALID STATE CODE ON SUPPLIER ADDRESS'
+                           TO WS-ERR-REASON-TEXT
+                   END-IF
+                   PERFORM 500-Write-ERRORFILE
+               END-IF
+           END-IF.
+
+       235-Find-Statezip-Entry.
+      * WS-STATEZIP-TABLE can carry more than one zip-range row for
+      * the same state acronym, so a row whose acronym matches but
+      * whose range does not must not stop the scan - later rows for
+      * the same state still need to be checked before giving up.
+           IF ADDR-STATE(ADDR-IDX) = SZ-STATE-ACRONYM(SZ-IDX)
+               SET STATE-ACRONYM-FOUND TO TRUE
+               MOVE ZIP-CODE(ADDR-IDX) (6:5) TO WS-ADDR-ZIP-5
+               IF WS-ADDR-ZIP-5 >= SZ-ZIP-LOW(SZ-IDX)
+                       AND WS-ADDR-ZIP-5 <= SZ-ZIP-HIGH(SZ-IDX)
+                   SET STATEZIP-MATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
 
 
        300-Open-Files.
@@ -188,7 +702,15 @@
                 DISPLAY 'File Problem openning Input STATEZIP File'
                 GO TO 2000-ABEND-RTN
            END-IF.
-           OPEN OUTPUT ERRORFILE.
+      *    A restart run reopens the prior run's output files IN
+      *    EXTEND mode, so records already written before the abend
+      *    are kept and new output is appended behind them; a fresh
+      *    run opens them OUTPUT, same as always.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND ERRORFILE
+           ELSE
+               OPEN OUTPUT ERRORFILE
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-ERRORFILE-KEY NOT = '00' THEN
                 DISPLAY
@@ -196,8 +718,142 @@
                 DISPLAY 'File Problem openning ERRORFILE'
                 GO TO 2000-ABEND-RTN
            END-IF.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND PARTSFL
+           ELSE
+               OPEN OUTPUT PARTSFL
+           END-IF.
+      *    Output File Status Checking for PARTSFL
+           IF OUT-PARTS-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning PARTSFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND SUPPLRFL
+           ELSE
+               OPEN OUTPUT SUPPLRFL
+           END-IF.
+      *    Output File Status Checking for SUPPLRFL
+           IF OUT-SUPPLR-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning SUPPLRFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND ADDRESSFL
+           ELSE
+               OPEN OUTPUT ADDRESSFL
+           END-IF.
+      *    Output File Status Checking for ADDRESSFL
+           IF OUT-ADDR-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning ADDRESSFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND PURCHFL
+           ELSE
+               OPEN OUTPUT PURCHFL
+           END-IF.
+      *    Output File Status Checking for PURCHFL
+           IF OUT-PURCH-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning PURCHFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           IF RESTART-THIS-RUN
+               PERFORM 320-Read-Restart-Checkpoint
+               OPEN EXTEND CHECKPOINTFILE
+           ELSE
+               OPEN OUTPUT CHECKPOINTFILE
+           END-IF.
+      *    Output File Status Checking for CHECKPOINTFILE
+           IF CHKPT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning CHECKPOINTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           IF RESTART-THIS-RUN
+               OPEN EXTEND REMITFL
+           ELSE
+               OPEN OUTPUT REMITFL
+           END-IF.
+      *    Output File Status Checking for REMITFL
+           IF OUT-REMIT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning REMITFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
 
 
+       320-Read-Restart-Checkpoint.
+      *    Recovers the last checkpoint from the prior run so 000-
+      *    Housekeeping can skip records already processed and the
+      *    end-of-job report can balance against the whole night's
+      *    activity, not just this segment. The last checkpoint record
+      *    written is the one that counts, so every record in the file
+      *    is read and the WS- fields below just keep getting
+      *    overwritten until end of file.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHKPT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem reading back CHECKPOINTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           PERFORM 325-Read-One-Checkpoint UNTIL CHKPT-EOF.
+           CLOSE CHECKPOINTFILE.
+
+       325-Read-One-Checkpoint.
+           READ CHECKPOINTFILE
+                AT END SET CHKPT-EOF TO TRUE
+                NOT AT END
+                    MOVE CHKPT-PARTSUPP-CTR TO WS-RESTART-LAST-CTR
+                    MOVE CHKPT-PARTS-WRITTEN-CTR TO
+                        WS-PARTS-WRITTEN-CTR
+                    MOVE CHKPT-SUPPLR-WRITTEN-CTR TO
+                        WS-SUPPLR-WRITTEN-CTR
+                    MOVE CHKPT-ADDR-WRITTEN-CTR TO
+                        WS-ADDR-WRITTEN-CTR
+                    MOVE CHKPT-PURCH-WRITTEN-CTR TO
+                        WS-PURCH-WRITTEN-CTR
+                    MOVE CHKPT-REMIT-WRITTEN-CTR TO
+                        WS-REMIT-WRITTEN-CTR
+                    MOVE CHKPT-ERRORFILE-CTR TO WS-ERRORFILE-CTR
+                    MOVE CHKPT-RECORDS-REJECTED-CTR TO
+                        WS-RECORDS-REJECTED-CTR
+                    MOVE CHKPT-TOTAL-PO-VALUE TO WS-TOTAL-PO-VALUE
+           END-READ.
+
+
+       310-Load-Statezip-Table.
+      * Loads the STATEZIP file once at startup into a table searched
+      * for every supplier address occurrence.
+           PERFORM 315-Read-Statezip-Record UNTIL STATEZIP-EOF.
+
+       315-Read-Statezip-Record.
+           READ STATEZIP
+                AT END SET STATEZIP-EOF TO TRUE
+                NOT AT END
+                    IF WS-STATEZIP-COUNT >= 200
+                        DISPLAY
+                            'STATEZIP has more than 200 rows - '
+                        DISPLAY
+                            'WS-STATEZIP-TABLE is too small'
+                        PERFORM 2000-ABEND-RTN
+                    END-IF
+                    ADD 1 TO WS-STATEZIP-COUNT
+                    MOVE STATEZIP-REC TO WS-STATEZIP-ENTRY
+                        (WS-STATEZIP-COUNT)
+           END-READ.
+
 
        400-Read-PARTSUPPIN.
            READ PARTSUPPIN INTO PART-SUPP-ADDR-PO
@@ -210,26 +866,156 @@
                     PERFORM 2000-ABEND-RTN
                 END-IF
            END-READ.
-      * To count number of records readed from PARTSUPPPIN file.
-           IF (NOT END-OF-FILE) THEN ADD +1 TO WS-IN-PARTSUPP-CTR
+      * To count number of records readed from PARTSUPPPIN file - a
+      * restart's skip-phase reads tally into WS-SKIP-CTR instead, so
+      * replayed records are not double-counted once WS-IN-PARTSUPP-CTR
+      * picks back up from the checkpoint (see 000-Housekeeping).
+           IF NOT END-OF-FILE
+               IF SKIPPING-RESTART-RECORDS
+                   ADD +1 TO WS-SKIP-CTR
+               ELSE
+                   ADD +1 TO WS-IN-PARTSUPP-CTR
+               END-IF
            END-IF.
 
 
        500-Write-ERRORFILE.
-      *    DISPLAY 'WRITE ERRORFILE: '.
-           WRITE ERRORFILE-REC FROM WS-PART-SUPP-ADDR-PO-OUT.
+      *    Callers set WS-ERR-REASON-CODE/WS-ERR-REASON-TEXT before
+      *    performing this paragraph. The original 473-byte record is
+      *    carried along so a rejected record can be corrected and
+      *    resubmitted.
+           MOVE WS-ERR-REASON-CODE TO ERR-REASON-CODE.
+           MOVE WS-ERR-REASON-TEXT TO ERR-REASON-TEXT.
+           MOVE PARTSUPPIN-REC TO ERR-ORIGINAL-RECORD.
+           WRITE ERRORFILE-REC.
            IF OUT-ERRORFILE-KEY NOT EQUAL ZERO THEN
                 DISPLAY 'Output ERRORfile writing problem'
                 PERFORM 2000-ABEND-RTN
            END-IF.
+           ADD 1 TO WS-ERRORFILE-CTR.
+
+       510-Write-PARTSFL.
+      *    Writes the parts master output record for this part.
+           WRITE PARTS-REC FROM PARTS-OUT.
+           IF OUT-PARTS-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output PARTSFL writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+           ADD 1 TO WS-PARTS-WRITTEN-CTR.
+
+       520-Write-SUPPLRFL.
+      *    Writes the supplier master output record for this supplier.
+           WRITE SUPPLR-REC FROM SUPPLIERS-OUT.
+           IF OUT-SUPPLR-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output SUPPLRFL writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+           ADD 1 TO WS-SUPPLR-WRITTEN-CTR.
+
+       530-Write-ADDRESSFL.
+      *    Writes one supplier address occurrence to the address file,
+      *    skipping unused slots and slots that failed STATEZIP
+      *    cross-validation.
+           IF ADDRESS-1(ADDR-IDX) NOT = SPACES
+                   AND ADDR-OCCURRENCE-VALID(ADDR-IDX)
+               WRITE ADDRESS-REC FROM SUPP-ADDRESS-OUT(ADDR-IDX)
+               IF OUT-ADDR-KEY NOT EQUAL ZERO THEN
+                    DISPLAY 'Output ADDRESSFL writing problem'
+                    PERFORM 2000-ABEND-RTN
+               END-IF
+               ADD 1 TO WS-ADDR-WRITTEN-CTR
+               IF REMIT-ADDRESS(ADDR-IDX)
+                   PERFORM 550-Write-REMITFL
+               END-IF
+           END-IF.
+
+       550-Write-REMITFL.
+      *    Writes remit-to addresses only, to their own extract so AP
+      *    can load it directly into the payment system.
+           WRITE REMIT-REC FROM SUPP-ADDRESS-OUT(ADDR-IDX).
+           IF OUT-REMIT-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output REMITFL writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+           ADD 1 TO WS-REMIT-WRITTEN-CTR.
+
+       540-Write-PURCHFL.
+      *    Writes one purchase order occurrence to the purchase file,
+      *    skipping unused slots and slots that failed date validation.
+           IF PO-NUMBER(PO-IDX) NOT = SPACES
+                   AND PO-OCCURRENCE-VALID(PO-IDX)
+               WRITE PURCH-REC FROM PURCHASE-ORDER-OUT(PO-IDX)
+               IF OUT-PURCH-KEY NOT EQUAL ZERO THEN
+                    DISPLAY 'Output PURCHFL writing problem'
+                    PERFORM 2000-ABEND-RTN
+               END-IF
+               ADD 1 TO WS-PURCH-WRITTEN-CTR
+               MULTIPLY QUANTITY(PO-IDX) BY UNIT-PRICE(PO-IDX)
+                   GIVING WS-PO-EXTENDED-VALUE
+                   ON SIZE ERROR
+                       DISPLAY 'Purchase order extended value overflow'
+                       PERFORM 2000-ABEND-RTN
+               END-MULTIPLY
+               ADD WS-PO-EXTENDED-VALUE TO WS-TOTAL-PO-VALUE
+           END-IF.
+
+       330-Write-Checkpoint.
+      *    Records the last successfully processed PARTSUPPIN record
+      *    number, plus the run's control totals so far, so a rerun
+      *    after an abend can skip past it and 700-Print-Control-
+      *    Totals can report the whole night's balance, not just the
+      *    restarted segment's.
+           MOVE WS-IN-PARTSUPP-CTR TO CHKPT-PARTSUPP-CTR.
+           MOVE WS-PARTS-WRITTEN-CTR TO CHKPT-PARTS-WRITTEN-CTR.
+           MOVE WS-SUPPLR-WRITTEN-CTR TO CHKPT-SUPPLR-WRITTEN-CTR.
+           MOVE WS-ADDR-WRITTEN-CTR TO CHKPT-ADDR-WRITTEN-CTR.
+           MOVE WS-PURCH-WRITTEN-CTR TO CHKPT-PURCH-WRITTEN-CTR.
+           MOVE WS-REMIT-WRITTEN-CTR TO CHKPT-REMIT-WRITTEN-CTR.
+           MOVE WS-ERRORFILE-CTR TO CHKPT-ERRORFILE-CTR.
+           MOVE WS-RECORDS-REJECTED-CTR TO CHKPT-RECORDS-REJECTED-CTR.
+           MOVE WS-TOTAL-PO-VALUE TO CHKPT-TOTAL-PO-VALUE.
+           WRITE CHECKPOINT-REC.
+           IF CHKPT-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output CHECKPOINTFILE writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
 
        600-CLOSE-FILES.
       *     DISPLAY 'CLOSING FILES'.
-           CLOSE  PARTSUPPIN, STATEZIP, ERRORFILE.
-
+           CLOSE  PARTSUPPIN, STATEZIP, ERRORFILE,
+                  PARTSFL, SUPPLRFL, ADDRESSFL, PURCHFL,
+                  CHECKPOINTFILE, REMITFL.
+
+
+       700-Print-Control-Totals.
+      *    End-of-run balancing report. Operations uses this to
+      *    reconcile each night's run before the files move downstream.
+           DISPLAY '==============================================='.
+           DISPLAY 'FINALEX RUN CONTROL TOTALS'.
+           DISPLAY '==============================================='.
+           DISPLAY 'RECORDS READ FROM PARTSUPPIN.....: '
+               WS-IN-PARTSUPP-CTR.
+           DISPLAY 'RECORDS WRITTEN TO PARTSFL........: '
+               WS-PARTS-WRITTEN-CTR.
+           DISPLAY 'RECORDS WRITTEN TO SUPPLRFL.......: '
+               WS-SUPPLR-WRITTEN-CTR.
+           DISPLAY 'RECORDS WRITTEN TO ADDRESSFL......: '
+               WS-ADDR-WRITTEN-CTR.
+           DISPLAY 'RECORDS WRITTEN TO PURCHFL........: '
+               WS-PURCH-WRITTEN-CTR.
+           DISPLAY 'RECORDS WRITTEN TO REMITFL........: '
+               WS-REMIT-WRITTEN-CTR.
+           DISPLAY 'RECORDS REJECTED TO ERRORFILE.....: '
+               WS-RECORDS-REJECTED-CTR.
+           DISPLAY 'TOTAL ERRORFILE ROWS WRITTEN......: '
+               WS-ERRORFILE-CTR.
+           DISPLAY 'TOTAL EXTENDED PURCHASE ORDER VALUE: '
+               WS-TOTAL-PO-VALUE.
+           DISPLAY '==============================================='.
 
        2000-ABEND-RTN.
            DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
-           EXIT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
 
