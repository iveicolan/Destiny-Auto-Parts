@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPRANK.
+      ******************************************************************
+      * Reads the supplier master output file FINALEX produces
+      * (SUPPLRFL) and builds a ranked vendor performance report,
+      * grouped by SUPPLIER-TYPE and ranked within each type by
+      * SUPPLIER-RATING then SUPPLIER-PERF, for the quarterly vendor
+      * review meetings.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File SUPPLRFL - the supplier master FINALEX produces
+           SELECT SUPPLRFL ASSIGN TO SUPPLRFL
+           FILE STATUS IS IN-SUPPLR-KEY.
+
+      * Sort work file used to rank the suppliers
+           SELECT SORTWORK ASSIGN TO SRTWORK.
+
+      * Output File for the ranking report
+           SELECT RANKRPT ASSIGN TO RANKRPT
+           FILE STATUS IS OUT-RANKRPT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLRFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 39 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPLR-REC.
+       01  SUPPLR-REC.
+           COPY SUPPLIER.
+
+       SD  SORTWORK
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS SORT-REC.
+      * Same 39-byte layout as the SUPPLIER copybook, with its own
+      * SR- prefix since SORT-REC and SUPPLR-REC coexist in this
+      * program.
+       01  SORT-REC.
+           05  SR-SUPPLIER-CODE          PIC X(10).
+           05  SR-SUPPLIER-TYPE          PIC X(01).
+           05  SR-SUPPLIER-NAME          PIC X(15).
+           05  SR-SUPPLIER-PERF          PIC 9(03).
+           05  SR-SUPPLIER-RATING        PIC X(01).
+           05  SR-SUPPLIER-STATUS        PIC X(01).
+           05  SR-SUPPLIER-ACT-DATE      PIC 9(08).
+
+      * Output File for the ranking report
+       FD  RANKRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RANKRPT-REC.
+       01  RANKRPT-REC                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for Input File SUPPLRFL
+           05 IN-SUPPLR-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output RANKRPT
+           05 OUT-RANKRPT-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 SORTWORK-EOF-WS                    PIC X(01) VALUE 'N'.
+           88 SORTWORK-EOF VALUE 'Y'.
+
+      * Rank number within the current SUPPLIER-TYPE control group
+       01 WS-PREV-TYPE                       PIC X(01) VALUE SPACES.
+       01 WS-RANK-NUMBER                     PIC 9(05) VALUE ZERO.
+
+       01 WS-REPORT-TITLE-LINE.
+           05 FILLER                     PIC X(80) VALUE
+              'SUPPLIER PERFORMANCE RANKING REPORT'.
+
+       01 WS-COLUMN-HEADING-LINE.
+           05 FILLER                     PIC X(80) VALUE
+              '  RANK  SUPPLIER CODE  SUPPLIER NAME     RATING  PERF'.
+
+       01 WS-TYPE-HEADING-LINE.
+           05 FILLER                     PIC X(15) VALUE
+              'SUPPLIER TYPE: '.
+           05 TH-SUPPLIER-TYPE           PIC X(01).
+           05 FILLER                     PIC X(64) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05 DL-RANK                    PIC ZZZZ9.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DL-SUPPLIER-CODE           PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DL-SUPPLIER-NAME           PIC X(15).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 DL-SUPPLIER-RATING         PIC X(01).
+           05 FILLER                     PIC X(06) VALUE SPACES.
+           05 DL-SUPPLIER-PERF           PIC ZZ9.
+           05 FILLER                     PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Produce-Report.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+      * Initialization Routine
+           PERFORM 300-Open-Files.
+
+       100-Produce-Report.
+           SORT SORTWORK
+               ON ASCENDING KEY SR-SUPPLIER-TYPE
+               ON DESCENDING KEY SR-SUPPLIER-RATING
+               ON DESCENDING KEY SR-SUPPLIER-PERF
+               USING SUPPLRFL
+               OUTPUT PROCEDURE IS 500-Write-Report-Records.
+           IF SORT-RETURN NOT = ZERO THEN
+                DISPLAY 'SUPPRANK: sort of SUPPLRFL failed'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+
+
+       300-Open-Files.
+      *    DISPLAY '300-OPEN-FILES'.
+           OPEN OUTPUT RANKRPT.
+      *    Output File Status Checking for RANKRPT
+           IF OUT-RANKRPT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RANKRPT'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+
+       500-Write-Report-Records.
+      *    Output procedure for the SORT - writes the report title and
+      *    column headings, then one control-broken detail section per
+      *    SUPPLIER-TYPE as sorted records come back.
+           PERFORM 510-Write-Report-Titles.
+           PERFORM 520-Return-Sorted-Record UNTIL SORTWORK-EOF.
+
+       510-Write-Report-Titles.
+           WRITE RANKRPT-REC FROM WS-REPORT-TITLE-LINE.
+           IF OUT-RANKRPT-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output RANKRPT writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+           MOVE SPACES TO RANKRPT-REC.
+           WRITE RANKRPT-REC.
+           WRITE RANKRPT-REC FROM WS-COLUMN-HEADING-LINE.
+
+       520-Return-Sorted-Record.
+           RETURN SORTWORK
+                AT END SET SORTWORK-EOF TO TRUE
+                NOT AT END PERFORM 530-Format-Report-Line
+           END-RETURN.
+
+       530-Format-Report-Line.
+           IF SR-SUPPLIER-TYPE NOT = WS-PREV-TYPE
+               PERFORM 535-Write-Type-Heading
+               MOVE SR-SUPPLIER-TYPE TO WS-PREV-TYPE
+               MOVE ZERO TO WS-RANK-NUMBER
+           END-IF.
+           ADD 1 TO WS-RANK-NUMBER.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-RANK-NUMBER TO DL-RANK.
+           MOVE SR-SUPPLIER-CODE TO DL-SUPPLIER-CODE.
+           MOVE SR-SUPPLIER-NAME TO DL-SUPPLIER-NAME.
+           MOVE SR-SUPPLIER-RATING TO DL-SUPPLIER-RATING.
+           MOVE SR-SUPPLIER-PERF TO DL-SUPPLIER-PERF.
+           WRITE RANKRPT-REC FROM WS-DETAIL-LINE.
+           IF OUT-RANKRPT-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output RANKRPT writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+
+       535-Write-Type-Heading.
+           MOVE SPACES TO RANKRPT-REC.
+           WRITE RANKRPT-REC.
+           MOVE SR-SUPPLIER-TYPE TO TH-SUPPLIER-TYPE.
+           WRITE RANKRPT-REC FROM WS-TYPE-HEADING-LINE.
+           IF OUT-RANKRPT-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output RANKRPT writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+
+
+       600-CLOSE-FILES.
+      *     DISPLAY 'CLOSING FILES'.
+           CLOSE RANKRPT.
+
+
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
