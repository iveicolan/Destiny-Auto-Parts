@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRFIX.
+      ******************************************************************
+      * Matches FINALEX's ERRORFILE rejects, one for one and in the
+      * same sequence, against a file of corrected replacement records
+      * (CORRECTIN - the fixed-up PARTSUPPIN records, keyed in or
+      * batch-produced upstream) and writes them to RESUBFL in
+      * PARTSUPPIN's own 473-byte layout, ready to feed back into
+      * FINALEX on the next cycle instead of waiting for the next
+      * scheduled extract.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File ERRORFILE - the rejects from a prior FINALEX run
+           SELECT ERRORFILE ASSIGN TO ERRFILE
+           FILE STATUS IS IN-ERROR-KEY.
+
+      * Input File CORRECTIN - one corrected replacement record per
+      * ERRORFILE reject, in the same order
+           SELECT CORRECTIN ASSIGN TO CORRECTIN
+           FILE STATUS IS IN-CORRECTIN-KEY.
+
+      * Output File RESUBFL - corrected records ready for resubmission
+           SELECT RESUBFL ASSIGN TO RESUBFL
+           FILE STATUS IS OUT-RESUBFL-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ERRORFILE carries a reason code/text plus the original
+      * PARTSUPPIN record - see COPY/ERRFLREC.CPY.
+       FD  ERRORFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 517 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRORFILE-REC.
+       01  ERRORFILE-REC.
+           COPY ERRFLREC.
+
+       FD  CORRECTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CORRECTIN-REC.
+       01  CORRECTIN-REC                     PIC X(473).
+
+       FD  RESUBFL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RESUBFL-REC.
+       01  RESUBFL-REC                       PIC X(473).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for Input File ERRORFILE
+           05 IN-ERROR-KEY               PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Input File CORRECTIN
+           05 IN-CORRECTIN-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output RESUBFL
+           05 OUT-RESUBFL-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 ERRORFILE-EOF-WS                   PIC X(01) VALUE 'N'.
+           88 ERRORFILE-EOF VALUE 'Y'.
+       01 CORRECTIN-EOF-WS                   PIC X(01) VALUE 'N'.
+           88 CORRECTIN-EOF VALUE 'Y'.
+
+      * Run counters for the balancing report
+       01 WS-REJECTS-READ-CTR                PIC 9(7) VALUE ZERO.
+       01 WS-CORRECTIONS-WRITTEN-CTR         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2
+               UNTIL ERRORFILE-EOF OR CORRECTIN-EOF.
+           PERFORM 150-Check-Counts-Match.
+           PERFORM 600-CLOSE-FILES.
+           PERFORM 700-Print-Control-Totals.
+           GOBACK.
+
+       000-Housekeeping.
+      * Initialization Routine
+           PERFORM 300-Open-Files.
+      * Priming Reads
+           PERFORM 400-Read-ERRORFILE.
+           PERFORM 410-Read-CORRECTIN.
+
+       100-Main2.
+           PERFORM 200-Write-RESUBFL.
+           PERFORM 400-Read-ERRORFILE.
+           PERFORM 410-Read-CORRECTIN.
+
+       150-Check-Counts-Match.
+      * CORRECTIN is expected to carry exactly one replacement record
+      * per ERRORFILE reject, in order. A mismatch means the
+      * correction batch is incomplete or out of step with the
+      * reject stream it is meant to fix.
+           IF NOT ERRORFILE-EOF OR NOT CORRECTIN-EOF
+               DISPLAY 'ERRFIX: CORRECTIN does not match ERRORFILE'
+               PERFORM 2000-ABEND-RTN
+           END-IF.
+
+
+       200-Write-RESUBFL.
+      *    CORRECTIN already carries the fully corrected replacement
+      *    record, so it is simply written through to RESUBFL.
+           MOVE CORRECTIN-REC TO RESUBFL-REC.
+           WRITE RESUBFL-REC.
+           IF OUT-RESUBFL-KEY NOT EQUAL ZERO THEN
+                DISPLAY 'Output RESUBFL writing problem'
+                PERFORM 2000-ABEND-RTN
+           END-IF.
+           ADD 1 TO WS-CORRECTIONS-WRITTEN-CTR.
+
+
+       300-Open-Files.
+      *    DISPLAY '300-OPEN-FILES'.
+           OPEN INPUT ERRORFILE.
+      *    Input File Status Checking for ERRORFILE
+           IF IN-ERROR-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input ERRORFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           OPEN INPUT CORRECTIN.
+      *    Input File Status Checking for CORRECTIN
+           IF IN-CORRECTIN-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input CORRECTIN'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           OPEN OUTPUT RESUBFL.
+      *    Output File Status Checking for RESUBFL
+           IF OUT-RESUBFL-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RESUBFL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+
+       400-Read-ERRORFILE.
+           READ ERRORFILE
+                AT END MOVE 'Y' TO ERRORFILE-EOF-WS
+                IF IN-ERROR-KEY = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file ERRORFILE reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+           IF (NOT ERRORFILE-EOF) THEN ADD 1 TO WS-REJECTS-READ-CTR
+           END-IF.
+
+       410-Read-CORRECTIN.
+           READ CORRECTIN
+                AT END MOVE 'Y' TO CORRECTIN-EOF-WS
+                IF IN-CORRECTIN-KEY = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file CORRECTIN reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+
+
+       600-CLOSE-FILES.
+      *     DISPLAY 'CLOSING FILES'.
+           CLOSE ERRORFILE, CORRECTIN, RESUBFL.
+
+
+       700-Print-Control-Totals.
+           DISPLAY '==============================================='.
+           DISPLAY 'ERRFIX RUN CONTROL TOTALS'.
+           DISPLAY '==============================================='.
+           DISPLAY 'REJECTS READ FROM ERRORFILE.......: '
+               WS-REJECTS-READ-CTR.
+           DISPLAY 'CORRECTED RECORDS WRITTEN TO RESUBFL: '
+               WS-CORRECTIONS-WRITTEN-CTR.
+           DISPLAY '==============================================='.
+
+
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
